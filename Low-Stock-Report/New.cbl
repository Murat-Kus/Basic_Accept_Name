@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOW-STOCK-REPORT.
+      *********************************
+      *AUTHOR. MURAT KUS.
+      *DATE-WRITTEN. 08/08/2026.
+      *PURPOSE. Reads ITEM-FILE and prints the items whose
+      *         quantity has fallen below the reorder threshold.
+      *********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ITEM-FILE ASSIGN TO
+           "C:\Coding etc\Github Cobol\Write-to-a-file\itemfile.dat"           *>Location of the file you want to read
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS ITEM-CODE.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ITEM-FILE.
+       01  STOCK-ITEMS.
+        02 ITEM-NAME PIC X(20) VALUE SPACES.
+        02 ITEM-CODE PIC 9(5) VALUE ZEROES.
+        02 ITEM-PRICE PIC 9(5)V99 VALUE ZEROES.
+        02 ITEM-QTY PIC 9(5) VALUE ZEROES.
+        02 ITEM-STATUS PIC X(1) VALUE 'A'.
+           88 ITEM-ACTIVE VALUE 'A'.
+           88 ITEM-DISCONTINUED VALUE 'D'.
+
+       WORKING-STORAGE SECTION.
+
+      *>Shop-wide default reorder point. Change here to retune it
+      *>for every item that has no reorder point of its own.
+       01  WS-DEFAULT-REORDER-THRESHOLD PIC 9(5) VALUE 00010.
+
+       01  WS-STOCK-ITEMS.
+        02 WS-ITEM-NAME PIC X(20) VALUE SPACES.
+        02 WS-ITEM-CODE PIC 9(5) VALUE ZEROES.
+        02 WS-ITEM-PRICE PIC 9(5)V99 VALUE ZEROES.
+        02 WS-ITEM-QTY PIC 9(5) VALUE ZEROES.
+        02 WS-ITEM-STATUS PIC X(1) VALUE 'A'.
+           88 WS-ITEM-ACTIVE VALUE 'A'.
+           88 WS-ITEM-DISCONTINUED VALUE 'D'.
+       01  WS-ENDOF PIC A(1) VALUE 'N'.
+
+       01  WS-SHORTFALL PIC S9(5) VALUE ZEROES.
+       01  WS-LOW-STOCK-COUNT PIC 9(5) VALUE ZEROES.
+
+       01  WS-DETAIL-LINE.
+        02 WS-DL-NAME PIC X(20) VALUE SPACES.
+        02 FILLER PIC X(2) VALUE SPACES.
+        02 WS-DL-CODE PIC 9(5) VALUE ZEROES.
+        02 FILLER PIC X(2) VALUE SPACES.
+        02 WS-DL-QTY PIC ZZ,ZZ9 VALUE ZEROES.
+        02 FILLER PIC X(2) VALUE SPACES.
+        02 WS-DL-THRESHOLD PIC ZZ,ZZ9 VALUE ZEROES.
+        02 FILLER PIC X(2) VALUE SPACES.
+        02 WS-DL-SHORTFALL PIC ZZ,ZZ9 VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+       OPEN INPUT ITEM-FILE.
+           DISPLAY "          LOW-STOCK REORDER REPORT"
+           DISPLAY "ITEM NAME            CODE   QTY  REORDER  SHORT"
+           DISPLAY "--------------------  ----  ----  -------  -----"
+           PERFORM UNTIL WS-ENDOF = 'Y'
+               READ ITEM-FILE INTO WS-STOCK-ITEMS
+               AT END MOVE 'Y' TO WS-ENDOF
+               NOT AT END
+                   IF WS-ITEM-ACTIVE AND
+                      WS-ITEM-QTY < WS-DEFAULT-REORDER-THRESHOLD
+                       COMPUTE WS-SHORTFALL =
+                           WS-DEFAULT-REORDER-THRESHOLD - WS-ITEM-QTY
+                       ADD 1 TO WS-LOW-STOCK-COUNT
+                       MOVE WS-ITEM-NAME TO WS-DL-NAME
+                       MOVE WS-ITEM-CODE TO WS-DL-CODE
+                       MOVE WS-ITEM-QTY TO WS-DL-QTY
+                       MOVE WS-DEFAULT-REORDER-THRESHOLD
+                           TO WS-DL-THRESHOLD
+                       MOVE WS-SHORTFALL TO WS-DL-SHORTFALL
+                       DISPLAY WS-DETAIL-LINE
+                   END-IF
+               END-READ
+           END-PERFORM
+       CLOSE ITEM-FILE.
+           DISPLAY "--------------------  ----  ----  -------  -----"
+           DISPLAY "ITEMS NEEDING REORDER: " WS-LOW-STOCK-COUNT.
+           STOP RUN.
