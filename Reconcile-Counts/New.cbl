@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE-COUNTS.
+      *********************************
+      *AUTHOR. MURAT KUS.
+      *DATE-WRITTEN. 08/08/2026.
+      *PURPOSE. Matches a physical-count file against ITEM-FILE
+      *         by ITEM-CODE and prints a variance exceptions
+      *         report.
+      *********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT COUNT-FILE ASSIGN TO
+           "C:\Coding etc\Github Cobol\Reconcile-Counts\countfile.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+           SELECT ITEM-FILE ASSIGN TO
+           "C:\Coding etc\Github Cobol\Write-to-a-file\itemfile.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS ITEM-CODE.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  COUNT-FILE.
+       01  COUNT-RECORD.
+        02 COUNT-ITEM-CODE PIC 9(5) VALUE ZEROES.
+        02 COUNT-QTY PIC 9(5) VALUE ZEROES.
+
+       FD  ITEM-FILE.
+       01  STOCK-ITEMS.
+        02 ITEM-NAME PIC X(20) VALUE SPACES.
+        02 ITEM-CODE PIC 9(5) VALUE ZEROES.
+        02 ITEM-PRICE PIC 9(5)V99 VALUE ZEROES.
+        02 ITEM-QTY PIC 9(5) VALUE ZEROES.
+        02 ITEM-STATUS PIC X(1) VALUE 'A'.
+           88 ITEM-ACTIVE VALUE 'A'.
+           88 ITEM-DISCONTINUED VALUE 'D'.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-COUNT-ENDOF PIC A(1) VALUE 'N'.
+       01  WS-ITEM-FOUND PIC A(1) VALUE 'N'.
+       01  WS-VARIANCE PIC S9(5) VALUE ZEROES.
+       01  WS-EXCEPTION-COUNT PIC 9(5) VALUE ZEROES.
+
+       01  WS-DETAIL-LINE.
+        02 WS-DL-CODE PIC 9(5) VALUE ZEROES.
+        02 FILLER PIC X(2) VALUE SPACES.
+        02 WS-DL-NAME PIC X(20) VALUE SPACES.
+        02 FILLER PIC X(2) VALUE SPACES.
+        02 WS-DL-SYS-QTY PIC ZZ,ZZ9 VALUE ZEROES.
+        02 FILLER PIC X(2) VALUE SPACES.
+        02 WS-DL-COUNT-QTY PIC ZZ,ZZ9 VALUE ZEROES.
+        02 FILLER PIC X(2) VALUE SPACES.
+        02 WS-DL-VARIANCE PIC -Z,ZZ9 VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+       000-MAIN-PROCEDURE.
+           OPEN INPUT COUNT-FILE
+           OPEN INPUT ITEM-FILE
+           DISPLAY "       PHYSICAL COUNT RECONCILIATION EXCEPTIONS"
+           DISPLAY "CODE   NAME                 SYS QTY  COUNT   VAR"
+           DISPLAY "-----  --------------------  -------  ------ ----"
+           PERFORM UNTIL WS-COUNT-ENDOF = 'Y'
+               READ COUNT-FILE
+                   AT END MOVE 'Y' TO WS-COUNT-ENDOF
+                   NOT AT END PERFORM 100-RECONCILE-ONE-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE COUNT-FILE
+           CLOSE ITEM-FILE
+           DISPLAY "-----  --------------------  -------  ------ ----"
+           DISPLAY "EXCEPTIONS FOUND: " WS-EXCEPTION-COUNT.
+           STOP RUN.
+
+       100-RECONCILE-ONE-COUNT.
+           MOVE COUNT-ITEM-CODE TO ITEM-CODE
+           READ ITEM-FILE
+               INVALID KEY MOVE 'N' TO WS-ITEM-FOUND
+               NOT INVALID KEY MOVE 'Y' TO WS-ITEM-FOUND
+           END-READ
+           IF WS-ITEM-FOUND = 'N'
+               ADD 1 TO WS-EXCEPTION-COUNT
+               MOVE COUNT-ITEM-CODE TO WS-DL-CODE
+               MOVE "*** NOT ON ITEM-FILE ***" TO WS-DL-NAME
+               DISPLAY WS-DETAIL-LINE
+           ELSE
+               IF ITEM-QTY NOT = COUNT-QTY
+                   COMPUTE WS-VARIANCE = COUNT-QTY - ITEM-QTY
+                   ADD 1 TO WS-EXCEPTION-COUNT
+                   MOVE ITEM-CODE TO WS-DL-CODE
+                   MOVE ITEM-NAME TO WS-DL-NAME
+                   MOVE ITEM-QTY TO WS-DL-SYS-QTY
+                   MOVE COUNT-QTY TO WS-DL-COUNT-QTY
+                   MOVE WS-VARIANCE TO WS-DL-VARIANCE
+                   DISPLAY WS-DETAIL-LINE
+               END-IF
+           END-IF.
