@@ -0,0 +1,233 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-LOAD-ITEMS.
+      *********************************
+      *AUTHOR. MURAT KUS.
+      *DATE-WRITTEN. 08/08/2026.
+      *PURPOSE. Loads a supplier staging file of new items into
+      *         ITEM-FILE in one run instead of one ACCEPT at a
+      *         time.
+      *********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT STAGE-FILE ASSIGN TO
+           "C:\Coding etc\Github Cobol\Batch-Item-Loader\stagefile.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+           SELECT ITEM-FILE ASSIGN TO
+           "C:\Coding etc\Github Cobol\Write-to-a-file\itemfile.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS ITEM-CODE
+           FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO
+           "C:\Coding etc\Github Cobol\Write-to-a-file\itemaudit.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+           SELECT RESTART-FILE ASSIGN TO
+           "C:\Coding etc\Github Cobol\Batch-Item-Loader\restart.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-RESTART-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  STAGE-FILE.
+       01  STAGE-ITEM.
+        02 STAGE-ITEM-NAME PIC X(20) VALUE SPACES.
+        02 STAGE-ITEM-CODE PIC 9(5) VALUE ZEROES.
+        02 STAGE-ITEM-PRICE PIC 9(5)V99 VALUE ZEROES.
+        02 STAGE-ITEM-QTY PIC 9(5) VALUE ZEROES.
+
+       FD  ITEM-FILE.
+       01  STOCK-ITEMS.
+        02 ITEM-NAME PIC X(20) VALUE SPACES.
+        02 ITEM-CODE PIC 9(5) VALUE ZEROES.
+        02 ITEM-PRICE PIC 9(5)V99 VALUE ZEROES.
+        02 ITEM-QTY PIC 9(5) VALUE ZEROES.
+        02 ITEM-STATUS PIC X(1) VALUE 'A'.
+           88 ITEM-ACTIVE VALUE 'A'.
+           88 ITEM-DISCONTINUED VALUE 'D'.
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+        02 AUDIT-TIMESTAMP PIC X(21) VALUE SPACES.
+        02 FILLER PIC X(1) VALUE SPACES.
+        02 AUDIT-USER-ID PIC X(20) VALUE SPACES.
+        02 FILLER PIC X(1) VALUE SPACES.
+        02 AUDIT-ACTION PIC X(6) VALUE SPACES.
+        02 FILLER PIC X(1) VALUE SPACES.
+        02 AUDIT-ITEM-CODE PIC 9(5) VALUE ZEROES.
+        02 FILLER PIC X(1) VALUE SPACES.
+        02 AUDIT-OLD-NAME PIC X(20) VALUE SPACES.
+        02 FILLER PIC X(1) VALUE SPACES.
+        02 AUDIT-OLD-PRICE PIC 9(5)V99 VALUE ZEROES.
+        02 FILLER PIC X(1) VALUE SPACES.
+        02 AUDIT-OLD-QTY PIC 9(5) VALUE ZEROES.
+        02 FILLER PIC X(1) VALUE SPACES.
+        02 AUDIT-NEW-NAME PIC X(20) VALUE SPACES.
+        02 FILLER PIC X(1) VALUE SPACES.
+        02 AUDIT-NEW-PRICE PIC 9(5)V99 VALUE ZEROES.
+        02 FILLER PIC X(1) VALUE SPACES.
+        02 AUDIT-NEW-QTY PIC 9(5) VALUE ZEROES.
+        02 FILLER PIC X(1) VALUE SPACES.
+        02 AUDIT-OLD-STATUS PIC X(1) VALUE SPACES.
+        02 FILLER PIC X(1) VALUE SPACES.
+        02 AUDIT-NEW-STATUS PIC X(1) VALUE SPACES.
+
+       FD  RESTART-FILE.
+       01  RESTART-RECORD.
+        02 RESTART-COUNT PIC 9(7) VALUE ZEROES.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS PIC X(2) VALUE ZEROES.
+       01  WS-RESTART-FILE-STATUS PIC X(2) VALUE ZEROES.
+       01  WS-STAGE-ENDOF PIC A(1) VALUE 'N'.
+       01  WS-DUP-FOUND PIC A(1) VALUE 'N'.
+       01  WS-LOADED-COUNT PIC 9(5) VALUE ZEROES.
+       01  WS-SKIPPED-COUNT PIC 9(5) VALUE ZEROES.
+       01  WS-REPLAYED-COUNT PIC 9(5) VALUE ZEROES.
+       01  WS-AUDIT-USER-ID PIC X(20) VALUE SPACES.
+
+      *>Checkpoint every N staging records committed to ITEM-FILE.
+       01  WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 00025.
+       01  WS-SINCE-CHECKPOINT PIC 9(5) VALUE ZEROES.
+       01  WS-RECORDS-READ PIC 9(7) VALUE ZEROES.
+       01  WS-RESTART-POINT PIC 9(7) VALUE ZEROES.
+
+      *>Records read up to this point may already have been written to
+      *>ITEM-FILE before a crash, even though the restart marker was
+      *>last updated at WS-RESTART-POINT - a duplicate hit in this
+      *>window is a replay of our own prior work, not a bad supplier
+      *>record.
+       01  WS-REPLAY-CUTOFF PIC 9(7) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+       000-MAIN-PROCEDURE.
+           OPEN INPUT STAGE-FILE
+           OPEN I-O ITEM-FILE
+           IF WS-FILE-STATUS = '35'
+               OPEN OUTPUT ITEM-FILE
+               CLOSE ITEM-FILE
+               OPEN I-O ITEM-FILE
+           END-IF
+           OPEN EXTEND AUDIT-FILE
+           ACCEPT WS-AUDIT-USER-ID FROM ENVIRONMENT "USER"
+           IF WS-AUDIT-USER-ID = SPACES
+               ACCEPT WS-AUDIT-USER-ID FROM ENVIRONMENT "USERNAME"
+           END-IF
+           PERFORM 050-READ-RESTART-POINT
+           COMPUTE WS-REPLAY-CUTOFF =
+               WS-RESTART-POINT + WS-CHECKPOINT-INTERVAL
+
+           IF WS-RESTART-POINT > 0
+               DISPLAY "Resuming batch load - skipping "
+                   WS-RESTART-POINT " already-committed record(s)."
+           END-IF
+
+           PERFORM UNTIL WS-STAGE-ENDOF = 'Y'
+               READ STAGE-FILE
+                   AT END MOVE 'Y' TO WS-STAGE-ENDOF
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+                       IF WS-RECORDS-READ > WS-RESTART-POINT
+                           PERFORM 100-LOAD-ONE-ITEM
+                           ADD 1 TO WS-SINCE-CHECKPOINT
+                           IF WS-SINCE-CHECKPOINT >=
+                              WS-CHECKPOINT-INTERVAL
+                               PERFORM 200-COMMIT-CHECKPOINT
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           PERFORM 900-RESET-RESTART-POINT
+
+           CLOSE STAGE-FILE
+           CLOSE ITEM-FILE
+           CLOSE AUDIT-FILE
+           DISPLAY "ITEMS LOADED  : " WS-LOADED-COUNT
+           DISPLAY "ITEMS SKIPPED : " WS-SKIPPED-COUNT
+           DISPLAY "ITEMS REPLAYED: " WS-REPLAYED-COUNT.
+           STOP RUN.
+
+       050-READ-RESTART-POINT.
+           MOVE 0 TO WS-RESTART-POINT
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-FILE-STATUS = '00'
+               READ RESTART-FILE
+                   AT END MOVE 0 TO WS-RESTART-POINT
+                   NOT AT END MOVE RESTART-COUNT TO WS-RESTART-POINT
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+
+       100-LOAD-ONE-ITEM.
+           MOVE STAGE-ITEM-CODE TO ITEM-CODE
+           READ ITEM-FILE
+               INVALID KEY MOVE 'N' TO WS-DUP-FOUND
+               NOT INVALID KEY MOVE 'Y' TO WS-DUP-FOUND
+           END-READ
+           IF WS-DUP-FOUND = 'Y'
+               IF WS-RESTART-POINT > 0 AND
+                  WS-RECORDS-READ <= WS-REPLAY-CUTOFF
+                   DISPLAY "REPLAYED FROM RESTART - ALREADY ON FILE: "
+                       STAGE-ITEM-CODE
+                   ADD 1 TO WS-REPLAYED-COUNT
+               ELSE
+                   DISPLAY "SKIPPED - DUPLICATE CODE: " STAGE-ITEM-CODE
+                   ADD 1 TO WS-SKIPPED-COUNT
+               END-IF
+           ELSE
+               MOVE STAGE-ITEM-NAME TO ITEM-NAME
+               MOVE STAGE-ITEM-CODE TO ITEM-CODE
+               MOVE STAGE-ITEM-PRICE TO ITEM-PRICE
+               MOVE STAGE-ITEM-QTY TO ITEM-QTY
+               MOVE 'A' TO ITEM-STATUS
+               WRITE STOCK-ITEMS
+                   INVALID KEY
+                       DISPLAY "SKIPPED - DUPLICATE CODE: "
+                           STAGE-ITEM-CODE
+                       ADD 1 TO WS-SKIPPED-COUNT
+                   NOT INVALID KEY
+                       ADD 1 TO WS-LOADED-COUNT
+                       PERFORM 900-WRITE-AUDIT-RECORD
+               END-WRITE
+           END-IF.
+
+       200-COMMIT-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           MOVE WS-RECORDS-READ TO RESTART-COUNT
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE
+           MOVE 0 TO WS-SINCE-CHECKPOINT
+           DISPLAY "Checkpoint committed at staging record "
+               WS-RECORDS-READ.
+
+       900-RESET-RESTART-POINT.
+           OPEN OUTPUT RESTART-FILE
+           MOVE 0 TO RESTART-COUNT
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE.
+
+       900-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE WS-AUDIT-USER-ID TO AUDIT-USER-ID
+           MOVE 'ADD' TO AUDIT-ACTION
+           MOVE ITEM-CODE TO AUDIT-ITEM-CODE
+           MOVE SPACES TO AUDIT-OLD-NAME
+           MOVE ZEROES TO AUDIT-OLD-PRICE
+           MOVE ZEROES TO AUDIT-OLD-QTY
+           MOVE ITEM-NAME TO AUDIT-NEW-NAME
+           MOVE ITEM-PRICE TO AUDIT-NEW-PRICE
+           MOVE ITEM-QTY TO AUDIT-NEW-QTY
+           MOVE SPACES TO AUDIT-OLD-STATUS
+           MOVE ITEM-STATUS TO AUDIT-NEW-STATUS
+           WRITE AUDIT-RECORD
+           END-WRITE.
