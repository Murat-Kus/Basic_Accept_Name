@@ -0,0 +1,21 @@
+//NIGHTLY  JOB (ACCTNO),'STOCK UPDATE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Nightly stock update chain: load new items from the supplier
+//* staging file, print the sorted stock listing, then print the
+//* valuation report. Each later step is skipped unless every
+//* prior step ended with condition code 0.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=BATCHLOAD
+//STAGEIN  DD DSN=PROD.STOCK.STAGEFILE,DISP=SHR
+//ITEMFILE DD DSN=PROD.STOCK.ITEMFILE,DISP=OLD
+//AUDITLOG DD DSN=PROD.STOCK.AUDITLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=STOCKLIST,COND=(0,NE,STEP010)
+//ITEMFILE DD DSN=PROD.STOCK.ITEMFILE,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=VALRPT,COND=((0,NE,STEP010),(0,NE,STEP020))
+//ITEMFILE DD DSN=PROD.STOCK.ITEMFILE,DISP=SHR
+//SYSOUT   DD SYSOUT=*
