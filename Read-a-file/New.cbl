@@ -10,8 +10,9 @@
 
            SELECT ITEM-FILE ASSIGN TO
            "C:\Coding etc\Github Cobol\Write-to-a-file\itemfile.dat"           *>Location of the file you want to read
-           ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS IS SEQUENTIAL.
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS ITEM-CODE.
 
        DATA DIVISION.
        FILE SECTION.
@@ -22,6 +23,9 @@
         02 ITEM-CODE PIC 9(5) VALUE ZEROES.
         02 ITEM-PRICE PIC 9(5)V99 VALUE ZEROES.
         02 ITEM-QTY PIC 9(5) VALUE ZEROES.
+        02 ITEM-STATUS PIC X(1) VALUE 'A'.
+           88 ITEM-ACTIVE VALUE 'A'.
+           88 ITEM-DISCONTINUED VALUE 'D'.
 
        WORKING-STORAGE SECTION.
 
@@ -30,16 +34,90 @@
         02 WS-ITEM-CODE PIC 9(5) VALUE ZEROES.
         02 WS-ITEM-PRICE PIC 9(5)V99 VALUE ZEROES.
         02 WS-ITEM-QTY PIC 9(5) VALUE ZEROES.
-       01  WS-ENDOF PIC A(1).
+        02 WS-ITEM-STATUS PIC X(1) VALUE 'A'.
+           88 WS-ITEM-ACTIVE VALUE 'A'.
+           88 WS-ITEM-DISCONTINUED VALUE 'D'.
+       01  WS-ENDOF PIC A(1) VALUE 'N'.
 
+       01  WS-TODAY.
+        02 WS-TODAY-YYYY PIC 9(4).
+        02 WS-TODAY-MM PIC 9(2).
+        02 WS-TODAY-DD PIC 9(2).
+       01  WS-TODAY-EDIT PIC 9999/99/99.
+
+       01  WS-PAGE-NUM PIC 9(3) VALUE 1.
+       01  WS-LINE-COUNT PIC 9(3) VALUE ZEROES.
+       01  WS-LINES-PER-PAGE PIC 9(3) VALUE 020.
+
+       01  WS-EXT-VALUE PIC 9(10)V99 VALUE ZEROES.
+       01  WS-TOTAL-QTY PIC 9(7) VALUE ZEROES.
+       01  WS-TOTAL-QTY-EDIT PIC ZZZ,ZZ9 VALUE ZEROES.
+       01  WS-TOTAL-VALUE PIC 9(12)V99 VALUE ZEROES.
+       01  WS-TOTAL-VALUE-EDIT PIC Z,ZZZ,ZZZ,ZZ9.99 VALUE ZEROES.
+
+       01  WS-DETAIL-LINE.
+        02 WS-DL-NAME PIC X(20) VALUE SPACES.
+        02 FILLER PIC X(2) VALUE SPACES.
+        02 WS-DL-CODE PIC 9(5) VALUE ZEROES.
+        02 FILLER PIC X(2) VALUE SPACES.
+        02 WS-DL-PRICE PIC Z(4)9.99 VALUE ZEROES.
+        02 FILLER PIC X(2) VALUE SPACES.
+        02 WS-DL-QTY PIC ZZ,ZZ9 VALUE ZEROES.
+        02 FILLER PIC X(2) VALUE SPACES.
+        02 WS-DL-STATUS PIC X(13) VALUE SPACES.
 
        PROCEDURE DIVISION.
-       OPEN INPUT ITEM-FILE.
-           PERFORM UNTIL WS-ENDOF='Y'
+       000-MAIN-PROCEDURE.
+           OPEN INPUT ITEM-FILE
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           PERFORM 100-PRINT-HEADER
+
+           PERFORM UNTIL WS-ENDOF = 'Y'
                READ ITEM-FILE INTO WS-STOCK-ITEMS
                AT END MOVE 'Y' TO WS-ENDOF
-               NOT AT END DISPLAY WS-STOCK-ITEMS
+               NOT AT END PERFORM 200-PRINT-DETAIL
                END-READ
            END-PERFORM
-       CLOSE ITEM-FILE.
+
+           PERFORM 300-PRINT-TOTALS
+           CLOSE ITEM-FILE.
            STOP RUN.
+
+       100-PRINT-HEADER.
+           MOVE WS-TODAY-YYYY TO WS-TODAY-EDIT (1:4)
+           MOVE WS-TODAY-MM TO WS-TODAY-EDIT (6:2)
+           MOVE WS-TODAY-DD TO WS-TODAY-EDIT (9:2)
+           DISPLAY "DATE: " WS-TODAY-EDIT "     PAGE: " WS-PAGE-NUM
+           DISPLAY "         CURRENT STOCK LISTING"
+           DISPLAY "ITEM NAME            CODE  PRICE     QTY  STATUS"
+           DISPLAY "--------------------  ----  -------  ----  -----"
+           MOVE ZEROES TO WS-LINE-COUNT.
+
+       200-PRINT-DETAIL.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               ADD 1 TO WS-PAGE-NUM
+               PERFORM 100-PRINT-HEADER
+           END-IF
+
+           COMPUTE WS-EXT-VALUE = WS-ITEM-PRICE * WS-ITEM-QTY
+           ADD WS-ITEM-QTY TO WS-TOTAL-QTY
+           ADD WS-EXT-VALUE TO WS-TOTAL-VALUE
+
+           MOVE WS-ITEM-NAME TO WS-DL-NAME
+           MOVE WS-ITEM-CODE TO WS-DL-CODE
+           MOVE WS-ITEM-PRICE TO WS-DL-PRICE
+           MOVE WS-ITEM-QTY TO WS-DL-QTY
+           IF WS-ITEM-DISCONTINUED
+               MOVE "DISCONTINUED" TO WS-DL-STATUS
+           ELSE
+               MOVE "ACTIVE" TO WS-DL-STATUS
+           END-IF
+           DISPLAY WS-DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+       300-PRINT-TOTALS.
+           MOVE WS-TOTAL-QTY TO WS-TOTAL-QTY-EDIT
+           MOVE WS-TOTAL-VALUE TO WS-TOTAL-VALUE-EDIT
+           DISPLAY "--------------------  ----  -------  ----  -----"
+           DISPLAY "TOTAL QUANTITY: " WS-TOTAL-QTY-EDIT
+           DISPLAY "TOTAL VALUE   : " WS-TOTAL-VALUE-EDIT.
