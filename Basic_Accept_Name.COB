@@ -5,19 +5,50 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ACCEPT-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT SIGNIN-LOG ASSIGN TO
+           "C:\Coding etc\Github Cobol\Basic_Accept_Name\signinlog.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD  SIGNIN-LOG.
+       01  SIGNIN-LOG-RECORD.
+        02 SL-TIMESTAMP PIC X(21) VALUE SPACES.
+        02 FILLER PIC X(1) VALUE SPACES.
+        02 SL-USER-NAME PIC X(20) VALUE SPACES.
+
        WORKING-STORAGE SECTION.
 
        01  USER-NAME   PIC X(20) VALUE SPACES.
 
        PROCEDURE DIVISION.
        000-MAIN-PROCEDURE.
+           OPEN EXTEND SIGNIN-LOG.
            PERFORM 100-ACCEPT-NAME.
            PERFORM 200-HELLO.
+           PERFORM 300-LOG-SIGNIN.
+           CLOSE SIGNIN-LOG.
                STOP RUN.
 
        100-ACCEPT-NAME.
-           DISPLAY "PLEASE ENTER YOUR NAME: "
-           ACCEPT USER-NAME.
+           MOVE SPACES TO USER-NAME
+           PERFORM UNTIL USER-NAME NOT = SPACES
+               DISPLAY "PLEASE ENTER YOUR NAME: "
+               ACCEPT USER-NAME
+               IF USER-NAME = SPACES
+                   DISPLAY "NAME CANNOT BE BLANK - TRY AGAIN."
+               END-IF
+           END-PERFORM.
        200-HELLO.
            DISPLAY "HELLO " USER-NAME.
+       300-LOG-SIGNIN.
+           MOVE FUNCTION CURRENT-DATE TO SL-TIMESTAMP
+           MOVE USER-NAME TO SL-USER-NAME
+           WRITE SIGNIN-LOG-RECORD
+           END-WRITE.
