@@ -10,6 +10,18 @@
 
            SELECT ITEM-FILE ASSIGN TO
            "C:\Coding etc\Github Cobol\Write-to-a-file\itemfile.dat"           *>In windows you need to create the file you assigning to. It must be a .dat file.
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS ITEM-CODE
+           FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO
+           "C:\Coding etc\Github Cobol\Write-to-a-file\itemaudit.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+           SELECT PRICE-HIST-FILE ASSIGN TO
+           "C:\Coding etc\Github Cobol\Write-to-a-file\pricehist.dat"
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS IS SEQUENTIAL.
 
@@ -22,6 +34,45 @@
         02 ITEM-CODE PIC 9(5) VALUE ZEROES.
         02 ITEM-PRICE PIC 9(5)V99 VALUE ZEROES.
         02 ITEM-QTY PIC 9(5) VALUE ZEROES.
+        02 ITEM-STATUS PIC X(1) VALUE 'A'.
+           88 ITEM-ACTIVE VALUE 'A'.
+           88 ITEM-DISCONTINUED VALUE 'D'.
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+        02 AUDIT-TIMESTAMP PIC X(21) VALUE SPACES.
+        02 FILLER PIC X(1) VALUE SPACES.
+        02 AUDIT-USER-ID PIC X(20) VALUE SPACES.
+        02 FILLER PIC X(1) VALUE SPACES.
+        02 AUDIT-ACTION PIC X(6) VALUE SPACES.
+        02 FILLER PIC X(1) VALUE SPACES.
+        02 AUDIT-ITEM-CODE PIC 9(5) VALUE ZEROES.
+        02 FILLER PIC X(1) VALUE SPACES.
+        02 AUDIT-OLD-NAME PIC X(20) VALUE SPACES.
+        02 FILLER PIC X(1) VALUE SPACES.
+        02 AUDIT-OLD-PRICE PIC 9(5)V99 VALUE ZEROES.
+        02 FILLER PIC X(1) VALUE SPACES.
+        02 AUDIT-OLD-QTY PIC 9(5) VALUE ZEROES.
+        02 FILLER PIC X(1) VALUE SPACES.
+        02 AUDIT-NEW-NAME PIC X(20) VALUE SPACES.
+        02 FILLER PIC X(1) VALUE SPACES.
+        02 AUDIT-NEW-PRICE PIC 9(5)V99 VALUE ZEROES.
+        02 FILLER PIC X(1) VALUE SPACES.
+        02 AUDIT-NEW-QTY PIC 9(5) VALUE ZEROES.
+        02 FILLER PIC X(1) VALUE SPACES.
+        02 AUDIT-OLD-STATUS PIC X(1) VALUE SPACES.
+        02 FILLER PIC X(1) VALUE SPACES.
+        02 AUDIT-NEW-STATUS PIC X(1) VALUE SPACES.
+
+       FD  PRICE-HIST-FILE.
+       01  PRICE-HIST-RECORD.
+        02 PH-ITEM-CODE PIC 9(5) VALUE ZEROES.
+        02 FILLER PIC X(1) VALUE SPACES.
+        02 PH-OLD-PRICE PIC 9(5)V99 VALUE ZEROES.
+        02 FILLER PIC X(1) VALUE SPACES.
+        02 PH-NEW-PRICE PIC 9(5)V99 VALUE ZEROES.
+        02 FILLER PIC X(1) VALUE SPACES.
+        02 PH-EFFECTIVE-DATE PIC 9(8) VALUE ZEROES.
 
        WORKING-STORAGE SECTION.
 
@@ -30,21 +81,170 @@
         02 WS-ITEM-CODE PIC 9(5) VALUE ZEROES.
         02 WS-ITEM-PRICE PIC 9(5)V99 VALUE ZEROES.
         02 WS-ITEM-QTY PIC 9(5) VALUE ZEROES.
+        02 WS-ITEM-STATUS PIC X(1) VALUE 'A'.
+       01  WS-FILE-STATUS PIC X(2) VALUE ZEROES.
+       01  WS-DUP-FOUND PIC A(1) VALUE 'N'.
+       01  WS-UPDATE-ANSWER PIC A(1) VALUE 'N'.
+       01  WS-MENU-CHOICE PIC X(1) VALUE SPACES.
+       01  WS-STATUS-ANSWER PIC X(1) VALUE SPACES.
 
+       01  WS-AUDIT-USER-ID PIC X(20) VALUE SPACES.
+       01  WS-OLD-ITEM-NAME PIC X(20) VALUE SPACES.
+       01  WS-OLD-ITEM-PRICE PIC 9(5)V99 VALUE ZEROES.
+       01  WS-OLD-ITEM-QTY PIC 9(5) VALUE ZEROES.
+       01  WS-OLD-ITEM-STATUS PIC X(1) VALUE SPACES.
 
        PROCEDURE DIVISION.
-       OPEN EXTEND ITEM-FILE.
+       000-MAIN-PROCEDURE.
+           OPEN I-O ITEM-FILE.
+           IF WS-FILE-STATUS = '35'
+               OPEN OUTPUT ITEM-FILE
+               CLOSE ITEM-FILE
+               OPEN I-O ITEM-FILE
+           END-IF
+           OPEN EXTEND AUDIT-FILE
+           OPEN EXTEND PRICE-HIST-FILE
+           ACCEPT WS-AUDIT-USER-ID FROM ENVIRONMENT "USER"
+           IF WS-AUDIT-USER-ID = SPACES
+               ACCEPT WS-AUDIT-USER-ID FROM ENVIRONMENT "USERNAME"
+           END-IF
 
            DISPLAY "Welcome to the Adding Items App"
+           DISPLAY "1. Add or update an item"
+           DISPLAY "2. Discontinue or reactivate an item"
+           DISPLAY "Enter your choice:"
+           ACCEPT WS-MENU-CHOICE
+           EVALUATE WS-MENU-CHOICE
+               WHEN '1' PERFORM 400-ADD-OR-UPDATE-ITEM
+               WHEN '2' PERFORM 500-CHANGE-ITEM-STATUS
+               WHEN OTHER DISPLAY "Invalid choice - nothing done."
+           END-EVALUATE
+
+           CLOSE ITEM-FILE
+           CLOSE AUDIT-FILE
+           CLOSE PRICE-HIST-FILE.
+           STOP RUN.
+
+       100-CHECK-DUPLICATE.
+           READ ITEM-FILE
+               INVALID KEY MOVE 'N' TO WS-DUP-FOUND
+               NOT INVALID KEY MOVE 'Y' TO WS-DUP-FOUND
+           END-READ.
+
+       200-ADD-NEW-ITEM.
            DISPLAY "Please enter the item name:"
            ACCEPT ITEM-NAME
-           DISPLAY "Please enter the item code:"
-           ACCEPT ITEM-CODE
            DISPLAY "Please enter the item price:"
            ACCEPT ITEM-PRICE
            DISPLAY "Please enter the item quantity:"
            ACCEPT ITEM-QTY
+           MOVE 'A' TO ITEM-STATUS
            WRITE STOCK-ITEMS
+               INVALID KEY
+                   DISPLAY "Item code " ITEM-CODE
+                       " already exists - not saved."
+               NOT INVALID KEY
+                   MOVE SPACES TO WS-OLD-ITEM-NAME
+                   MOVE ZEROES TO WS-OLD-ITEM-PRICE
+                   MOVE ZEROES TO WS-OLD-ITEM-QTY
+                   MOVE SPACES TO WS-OLD-ITEM-STATUS
+                   MOVE 'ADD' TO AUDIT-ACTION
+                   PERFORM 900-WRITE-AUDIT-RECORD
+           END-WRITE.
+
+       300-UPDATE-EXISTING-ITEM.
+           MOVE ITEM-NAME TO WS-OLD-ITEM-NAME
+           MOVE ITEM-PRICE TO WS-OLD-ITEM-PRICE
+           MOVE ITEM-QTY TO WS-OLD-ITEM-QTY
+           MOVE ITEM-STATUS TO WS-OLD-ITEM-STATUS
+           DISPLAY "Please enter the new item name:"
+           ACCEPT ITEM-NAME
+           DISPLAY "Please enter the new item price:"
+           ACCEPT ITEM-PRICE
+           DISPLAY "Please enter the new item quantity:"
+           ACCEPT ITEM-QTY
+           REWRITE STOCK-ITEMS
+           END-REWRITE
+           IF ITEM-PRICE NOT = WS-OLD-ITEM-PRICE
+               PERFORM 800-WRITE-PRICE-HISTORY
+           END-IF
+           MOVE 'UPDATE' TO AUDIT-ACTION
+           PERFORM 900-WRITE-AUDIT-RECORD.
+
+       800-WRITE-PRICE-HISTORY.
+           MOVE ITEM-CODE TO PH-ITEM-CODE
+           MOVE WS-OLD-ITEM-PRICE TO PH-OLD-PRICE
+           MOVE ITEM-PRICE TO PH-NEW-PRICE
+           ACCEPT PH-EFFECTIVE-DATE FROM DATE YYYYMMDD
+           WRITE PRICE-HIST-RECORD
+           END-WRITE.
+
+       400-ADD-OR-UPDATE-ITEM.
+           DISPLAY "Please enter the item code:"
+           ACCEPT ITEM-CODE
+           PERFORM 100-CHECK-DUPLICATE
+           IF WS-DUP-FOUND = 'Y'
+               DISPLAY "Item code " ITEM-CODE " already exists."
+               DISPLAY "Update this item instead? (Y/N):"
+               ACCEPT WS-UPDATE-ANSWER
+               IF WS-UPDATE-ANSWER = 'Y' OR WS-UPDATE-ANSWER = 'y'
+                   PERFORM 300-UPDATE-EXISTING-ITEM
+               ELSE
+                   DISPLAY "Item rejected - duplicate code, not saved."
+               END-IF
+           ELSE
+               PERFORM 200-ADD-NEW-ITEM
+           END-IF.
+
+       500-CHANGE-ITEM-STATUS.
+           DISPLAY "Please enter the item code to change:"
+           ACCEPT ITEM-CODE
+           READ ITEM-FILE
+               INVALID KEY
+                   DISPLAY "Item code " ITEM-CODE " not found."
+               NOT INVALID KEY
+                   IF ITEM-ACTIVE
+                       DISPLAY "Item is currently ACTIVE."
+                   ELSE
+                       DISPLAY "Item is currently DISCONTINUED."
+                   END-IF
+                   MOVE ITEM-NAME TO WS-OLD-ITEM-NAME
+                   MOVE ITEM-PRICE TO WS-OLD-ITEM-PRICE
+                   MOVE ITEM-QTY TO WS-OLD-ITEM-QTY
+                   MOVE ITEM-STATUS TO WS-OLD-ITEM-STATUS
+                   DISPLAY "Discontinue (D) or reactivate (A)?:"
+                   ACCEPT WS-STATUS-ANSWER
+                   IF WS-STATUS-ANSWER = 'D' OR WS-STATUS-ANSWER = 'd'
+                       SET ITEM-DISCONTINUED TO TRUE
+                       REWRITE STOCK-ITEMS
+                       END-REWRITE
+                       MOVE 'STATUS' TO AUDIT-ACTION
+                       PERFORM 900-WRITE-AUDIT-RECORD
+                   ELSE
+                       IF WS-STATUS-ANSWER = 'A' OR
+                          WS-STATUS-ANSWER = 'a'
+                           SET ITEM-ACTIVE TO TRUE
+                           REWRITE STOCK-ITEMS
+                           END-REWRITE
+                           MOVE 'STATUS' TO AUDIT-ACTION
+                           PERFORM 900-WRITE-AUDIT-RECORD
+                       ELSE
+                           DISPLAY "Invalid choice - status unchanged."
+                       END-IF
+                   END-IF
+           END-READ.
+
+       900-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE WS-AUDIT-USER-ID TO AUDIT-USER-ID
+           MOVE ITEM-CODE TO AUDIT-ITEM-CODE
+           MOVE WS-OLD-ITEM-NAME TO AUDIT-OLD-NAME
+           MOVE WS-OLD-ITEM-PRICE TO AUDIT-OLD-PRICE
+           MOVE WS-OLD-ITEM-QTY TO AUDIT-OLD-QTY
+           MOVE ITEM-NAME TO AUDIT-NEW-NAME
+           MOVE ITEM-PRICE TO AUDIT-NEW-PRICE
+           MOVE ITEM-QTY TO AUDIT-NEW-QTY
+           MOVE WS-OLD-ITEM-STATUS TO AUDIT-OLD-STATUS
+           MOVE ITEM-STATUS TO AUDIT-NEW-STATUS
+           WRITE AUDIT-RECORD
            END-WRITE.
-       CLOSE ITEM-FILE.
-           STOP RUN.
