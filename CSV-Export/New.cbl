@@ -0,0 +1,93 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORT-ITEMS-CSV.
+      *********************************
+      *AUTHOR. MURAT KUS.
+      *DATE-WRITTEN. 08/08/2026.
+      *PURPOSE. Reads ITEM-FILE and writes a comma-delimited
+      *         export of ITEM-NAME, ITEM-CODE, ITEM-PRICE,
+      *         ITEM-QTY and ITEM-STATUS that opens cleanly in
+      *         a spreadsheet.
+      *********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ITEM-FILE ASSIGN TO
+           "C:\Coding etc\Github Cobol\Write-to-a-file\itemfile.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS ITEM-CODE.
+
+           SELECT CSV-FILE ASSIGN TO
+           "C:\Coding etc\Github Cobol\CSV-Export\itemexport.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ITEM-FILE.
+       01  STOCK-ITEMS.
+        02 ITEM-NAME PIC X(20) VALUE SPACES.
+        02 ITEM-CODE PIC 9(5) VALUE ZEROES.
+        02 ITEM-PRICE PIC 9(5)V99 VALUE ZEROES.
+        02 ITEM-QTY PIC 9(5) VALUE ZEROES.
+        02 ITEM-STATUS PIC X(1) VALUE 'A'.
+           88 ITEM-ACTIVE VALUE 'A'.
+           88 ITEM-DISCONTINUED VALUE 'D'.
+
+       FD  CSV-FILE.
+       01  CSV-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-STOCK-ITEMS.
+        02 WS-ITEM-NAME PIC X(20) VALUE SPACES.
+        02 WS-ITEM-CODE PIC 9(5) VALUE ZEROES.
+        02 WS-ITEM-PRICE PIC 9(5)V99 VALUE ZEROES.
+        02 WS-ITEM-QTY PIC 9(5) VALUE ZEROES.
+        02 WS-ITEM-STATUS PIC X(1) VALUE 'A'.
+           88 WS-ITEM-ACTIVE VALUE 'A'.
+           88 WS-ITEM-DISCONTINUED VALUE 'D'.
+       01  WS-ENDOF PIC A(1) VALUE 'N'.
+
+       01  WS-PRICE-EDIT PIC ZZZZ9.99.
+       01  WS-QTY-EDIT PIC ZZZZ9.
+       01  WS-STATUS-COLUMN PIC X(12).
+
+       PROCEDURE DIVISION.
+       OPEN INPUT ITEM-FILE.
+       OPEN OUTPUT CSV-FILE.
+           MOVE "ITEM NAME,ITEM CODE,ITEM PRICE,ITEM QTY,ITEM STATUS"
+               TO CSV-LINE
+           WRITE CSV-LINE
+           PERFORM UNTIL WS-ENDOF = 'Y'
+               READ ITEM-FILE INTO WS-STOCK-ITEMS
+               AT END MOVE 'Y' TO WS-ENDOF
+               NOT AT END
+                   MOVE WS-ITEM-PRICE TO WS-PRICE-EDIT
+                   MOVE WS-ITEM-QTY TO WS-QTY-EDIT
+                   IF WS-ITEM-DISCONTINUED
+                       MOVE "DISCONTINUED" TO WS-STATUS-COLUMN
+                   ELSE
+                       MOVE "ACTIVE" TO WS-STATUS-COLUMN
+                   END-IF
+                   MOVE SPACES TO CSV-LINE
+                   STRING
+                       FUNCTION TRIM(WS-ITEM-NAME) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       WS-ITEM-CODE DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-PRICE-EDIT) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-QTY-EDIT) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-STATUS-COLUMN) DELIMITED BY SIZE
+                       INTO CSV-LINE
+                   END-STRING
+                   WRITE CSV-LINE
+               END-READ
+           END-PERFORM
+       CLOSE ITEM-FILE.
+       CLOSE CSV-FILE.
+           STOP RUN.
