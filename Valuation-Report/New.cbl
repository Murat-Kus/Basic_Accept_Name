@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALUATION-REPORT.
+      *********************************
+      *AUTHOR. MURAT KUS.
+      *DATE-WRITTEN. 08/08/2026.
+      *PURPOSE. Reads ITEM-FILE and prints an extended-value
+      *         valuation listing with a grand total.
+      *********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ITEM-FILE ASSIGN TO
+           "C:\Coding etc\Github Cobol\Write-to-a-file\itemfile.dat"           *>Location of the file you want to read
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS ITEM-CODE.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ITEM-FILE.
+       01  STOCK-ITEMS.
+        02 ITEM-NAME PIC X(20) VALUE SPACES.
+        02 ITEM-CODE PIC 9(5) VALUE ZEROES.
+        02 ITEM-PRICE PIC 9(5)V99 VALUE ZEROES.
+        02 ITEM-QTY PIC 9(5) VALUE ZEROES.
+        02 ITEM-STATUS PIC X(1) VALUE 'A'.
+           88 ITEM-ACTIVE VALUE 'A'.
+           88 ITEM-DISCONTINUED VALUE 'D'.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-STOCK-ITEMS.
+        02 WS-ITEM-NAME PIC X(20) VALUE SPACES.
+        02 WS-ITEM-CODE PIC 9(5) VALUE ZEROES.
+        02 WS-ITEM-PRICE PIC 9(5)V99 VALUE ZEROES.
+        02 WS-ITEM-QTY PIC 9(5) VALUE ZEROES.
+        02 WS-ITEM-STATUS PIC X(1) VALUE 'A'.
+           88 WS-ITEM-ACTIVE VALUE 'A'.
+           88 WS-ITEM-DISCONTINUED VALUE 'D'.
+       01  WS-ENDOF PIC A(1) VALUE 'N'.
+
+       01  WS-EXTENDED-VALUE PIC 9(10)V99 VALUE ZEROES.
+       01  WS-GRAND-TOTAL PIC 9(12)V99 VALUE ZEROES.
+       01  WS-GRAND-TOTAL-EDIT PIC Z,ZZZ,ZZZ,ZZ9.99 VALUE ZEROES.
+
+       01  WS-DETAIL-LINE.
+        02 WS-DL-NAME PIC X(20) VALUE SPACES.
+        02 FILLER PIC X(2) VALUE SPACES.
+        02 WS-DL-CODE PIC 9(5) VALUE ZEROES.
+        02 FILLER PIC X(2) VALUE SPACES.
+        02 WS-DL-PRICE PIC Z(4)9.99 VALUE ZEROES.
+        02 FILLER PIC X(2) VALUE SPACES.
+        02 WS-DL-QTY PIC ZZ,ZZ9 VALUE ZEROES.
+        02 FILLER PIC X(2) VALUE SPACES.
+        02 WS-DL-EXT-VALUE PIC Z,ZZZ,ZZZ,ZZ9.99 VALUE ZEROES.
+        02 FILLER PIC X(1) VALUE SPACES.
+        02 WS-DL-FLAG PIC X(13) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       OPEN INPUT ITEM-FILE.
+           DISPLAY "     INVENTORY VALUATION REPORT"
+           DISPLAY "ITEM NAME            CODE  PRICE   QTY  EXT VALUE"
+           DISPLAY "--------------------  ----  ------ ---- ---------"
+           PERFORM UNTIL WS-ENDOF = 'Y'
+               READ ITEM-FILE INTO WS-STOCK-ITEMS
+               AT END MOVE 'Y' TO WS-ENDOF
+               NOT AT END
+                   COMPUTE WS-EXTENDED-VALUE =
+                       WS-ITEM-PRICE * WS-ITEM-QTY
+                   ADD WS-EXTENDED-VALUE TO WS-GRAND-TOTAL
+                   MOVE WS-ITEM-NAME TO WS-DL-NAME
+                   MOVE WS-ITEM-CODE TO WS-DL-CODE
+                   MOVE WS-ITEM-PRICE TO WS-DL-PRICE
+                   MOVE WS-ITEM-QTY TO WS-DL-QTY
+                   MOVE WS-EXTENDED-VALUE TO WS-DL-EXT-VALUE
+                   IF WS-ITEM-DISCONTINUED
+                       MOVE "DISCONTINUED" TO WS-DL-FLAG
+                   ELSE
+                       MOVE SPACES TO WS-DL-FLAG
+                   END-IF
+                   DISPLAY WS-DETAIL-LINE
+               END-READ
+           END-PERFORM
+       CLOSE ITEM-FILE.
+           MOVE WS-GRAND-TOTAL TO WS-GRAND-TOTAL-EDIT
+           DISPLAY "--------------------  ----  ------ ---- ---------"
+           DISPLAY "GRAND TOTAL: " WS-GRAND-TOTAL-EDIT.
+           STOP RUN.
