@@ -0,0 +1,93 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVERT-ITEM-FILE.
+      *********************************
+      *AUTHOR. MURAT KUS.
+      *DATE-WRITTEN. 08/08/2026.
+      *PURPOSE. One-time cutover utility. Reads the old flat
+      *         37-byte LINE SEQUENTIAL ITEM-FILE (no ITEM-STATUS)
+      *         and rewrites it as the new 38-byte INDEXED
+      *         ITEM-FILE, defaulting ITEM-STATUS to 'A' on every
+      *         converted record. Run once, offline, before any
+      *         program built against the INDEXED layout is used
+      *         against a production itemfile.dat:
+      *           1. Stop all jobs that use itemfile.dat.
+      *           2. Rename the existing itemfile.dat to
+      *              itemfile.dat.old.
+      *           3. Run this program. It reads itemfile.dat.old
+      *              and creates the new itemfile.dat.
+      *           4. Resume normal jobs.
+      *********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT OLD-ITEM-FILE ASSIGN TO
+           "C:\Coding etc\Github Cobol\Write-to-a-file\itemfile.dat.old"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+           SELECT ITEM-FILE ASSIGN TO
+           "C:\Coding etc\Github Cobol\Write-to-a-file\itemfile.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS ITEM-CODE
+           FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  OLD-ITEM-FILE.
+       01  OLD-STOCK-ITEMS.
+        02 OLD-ITEM-NAME PIC X(20) VALUE SPACES.
+        02 OLD-ITEM-CODE PIC 9(5) VALUE ZEROES.
+        02 OLD-ITEM-PRICE PIC 9(5)V99 VALUE ZEROES.
+        02 OLD-ITEM-QTY PIC 9(5) VALUE ZEROES.
+
+       FD  ITEM-FILE.
+       01  STOCK-ITEMS.
+        02 ITEM-NAME PIC X(20) VALUE SPACES.
+        02 ITEM-CODE PIC 9(5) VALUE ZEROES.
+        02 ITEM-PRICE PIC 9(5)V99 VALUE ZEROES.
+        02 ITEM-QTY PIC 9(5) VALUE ZEROES.
+        02 ITEM-STATUS PIC X(1) VALUE 'A'.
+           88 ITEM-ACTIVE VALUE 'A'.
+           88 ITEM-DISCONTINUED VALUE 'D'.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS PIC X(2) VALUE ZEROES.
+       01  WS-OLD-ENDOF PIC A(1) VALUE 'N'.
+       01  WS-CONVERTED-COUNT PIC 9(7) VALUE ZEROES.
+       01  WS-REJECTED-COUNT PIC 9(7) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+       000-MAIN-PROCEDURE.
+           OPEN INPUT OLD-ITEM-FILE
+           OPEN OUTPUT ITEM-FILE
+
+           PERFORM UNTIL WS-OLD-ENDOF = 'Y'
+               READ OLD-ITEM-FILE
+                   AT END MOVE 'Y' TO WS-OLD-ENDOF
+                   NOT AT END PERFORM 100-CONVERT-ONE-ITEM
+               END-READ
+           END-PERFORM
+
+           CLOSE OLD-ITEM-FILE
+           CLOSE ITEM-FILE
+           DISPLAY "ITEMS CONVERTED: " WS-CONVERTED-COUNT
+           DISPLAY "ITEMS REJECTED : " WS-REJECTED-COUNT.
+           STOP RUN.
+
+       100-CONVERT-ONE-ITEM.
+           MOVE OLD-ITEM-NAME TO ITEM-NAME
+           MOVE OLD-ITEM-CODE TO ITEM-CODE
+           MOVE OLD-ITEM-PRICE TO ITEM-PRICE
+           MOVE OLD-ITEM-QTY TO ITEM-QTY
+           MOVE 'A' TO ITEM-STATUS
+           WRITE STOCK-ITEMS
+               INVALID KEY
+                   DISPLAY "REJECTED - DUPLICATE CODE: " OLD-ITEM-CODE
+                   ADD 1 TO WS-REJECTED-COUNT
+               NOT INVALID KEY
+                   ADD 1 TO WS-CONVERTED-COUNT
+           END-WRITE.
